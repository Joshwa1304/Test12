@@ -0,0 +1,25 @@
+      *
+      *REMARKS.  ENDEVOR API - ELEMENT BROWSE (AEELM) REQUEST AND
+      *          RESPONSE AREAS.  THE RESPONSE DATAAREA IS LEFT AS
+      *          A GROUP ITEM SO THE CALLING PROGRAM CAN REDEFINE
+      *          IT TO MATCH THE BROWSE DISPLAY FORMAT REQUESTED.
+      *
+       01  AEELM-RQ.
+           05  AEELM-RQ-FORMAT           PIC X.
+           05  AEELM-RQ-RTYPE            PIC X.
+           05  AEELM-RQ-ENV              PIC X(8).
+           05  AEELM-RQ-STG-ID           PIC X.
+           05  AEELM-RQ-SYSTEM           PIC X(8).
+           05  AEELM-RQ-SUBSYS           PIC X(8).
+           05  AEELM-RQ-ELM              PIC X(10).
+           05  AEELM-RQ-TYPE             PIC X(8).
+           05  FILLER                    PIC X(4040).
+           SKIP2
+       01  AEELM-RS.
+           05  AEELM-RS-ENV              PIC X(8).
+           05  AEELM-RS-STG-ID           PIC X.
+           05  AEELM-RS-SYSTEM           PIC X(8).
+           05  AEELM-RS-SUBSYS           PIC X(8).
+           05  AEELM-RS-ELM              PIC X(10).
+           05  AEELM-RS-TYPE             PIC X(8).
+           05  AEELM-RS-DATAAREA.
