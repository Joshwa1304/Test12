@@ -0,0 +1,29 @@
+      *
+      *REMARKS.  ENDEVOR API - ELEMENT LIST (ALELM) REQUEST AND
+      *          RESPONSE AREAS.  BUILT BY THE CALLING PROGRAM AND
+      *          RETURNED BY THE ENDEVOR API ON AN ALELM FUNCTION
+      *          CALL, ONE RESPONSE RECORD PER ELEMENT SELECTED.
+      *
+       01  ALELM-RQ.
+           05  ALELM-RQ-PATH             PIC X.
+           05  ALELM-RQ-RETURN           PIC X.
+           05  ALELM-RQ-SEARCH           PIC X.
+           05  ALELM-RQ-ENV              PIC X(8).
+           05  ALELM-RQ-STG-ID           PIC X.
+           05  ALELM-RQ-SYSTEM           PIC X(8).
+           05  ALELM-RQ-SUBSYS           PIC X(8).
+           05  ALELM-RQ-ELM              PIC X(10).
+           05  ALELM-RQ-TYPE             PIC X(8).
+           05  ALELM-RQ-TOENV            PIC X(8).
+           05  ALELM-RQ-TOSTG-ID         PIC X.
+           05  ALELM-RQ-TOELM            PIC X(10).
+           05  FILLER                    PIC X(4029).
+           SKIP2
+       01  ALELM-RS.
+           05  ALELM-RS-ENV              PIC X(8).
+           05  ALELM-RS-STG-ID           PIC X.
+           05  ALELM-RS-SYSTEM           PIC X(8).
+           05  ALELM-RS-SUBSYS           PIC X(8).
+           05  ALELM-RS-ELEMENT          PIC X(10).
+           05  ALELM-RS-TYPE             PIC X(8).
+           05  ALELM-RS-DATAAREA         PIC X(4049).
