@@ -0,0 +1,6 @@
+      *
+      *REMARKS.  ENDEVOR API - GLOBAL CONSTANTS.
+      *          CONTAINS THE PROGRAM NAME OF THE ENDEVOR EXTERNAL
+      *          API, CALLED BY ALL PROGRAMS THAT INVOKE THE API.
+      *
+       01  EAC-ENDEVOR-APINAME          PIC X(8) VALUE 'ESPIAPI '.
