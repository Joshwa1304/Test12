@@ -0,0 +1,15 @@
+      *
+      *REMARKS.  ENDEVOR API - ACTION CONTROL BLOCK (ACTL).
+      *          PASSED ON EVERY CALL TO THE ENDEVOR API TO CONTROL
+      *          AND RECEIVE THE STATUS OF THE REQUESTED FUNCTION.
+      *
+       01  AACTL.
+           05  AACTL-RTNCODE             PIC 9(4).
+           05  AACTL-REASON              PIC 9(4).
+           05  AACTL-SELECTED            PIC 9(4).
+           05  AACTL-RETURNED            PIC 9(4).
+           05  AACTL-SHUTDOWN            PIC X.
+           05  AACTL-MSG-DDN             PIC X(8).
+           05  AACTL-LIST-DDN            PIC X(8).
+           05  AACTL-HI-MSGID            PIC X(8).
+           05  FILLER                    PIC X(20).
