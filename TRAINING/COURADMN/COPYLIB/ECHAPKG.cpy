@@ -0,0 +1,16 @@
+      *
+      *REMARKS.  ENDEVOR API - PACKAGE INQUIRY (APACK) REQUEST AND
+      *          RESPONSE AREAS.  RETURNS THE MOST RECENT PACKAGE
+      *          THAT ACTED ON THE CCID, ALONG WITH ITS CURRENT
+      *          STATUS AND PROMOTION WINDOW.
+      *
+       01  APACK-RQ.
+           05  APACK-RQ-CCID             PIC X(12).
+           05  FILLER                    PIC X(4080).
+           SKIP2
+       01  APACK-RS.
+           05  APACK-RS-PACKAGE-ID       PIC X(12).
+           05  APACK-RS-STATUS           PIC X(10).
+           05  APACK-RS-WINDOW-FROM      PIC X(7).
+           05  APACK-RS-WINDOW-TO        PIC X(7).
+           05  APACK-RS-DATAAREA         PIC X(4056).
