@@ -17,15 +17,30 @@
               ACCESS IS SEQUENTIAL.                                             
            SELECT EXT1-FILE ASSIGN TO UR-S-EXT1ELM                              
               ACCESS IS SEQUENTIAL.                                             
-           SELECT EXT2-FILE ASSIGN TO UR-S-EXT2ELM                              
-              ACCESS IS SEQUENTIAL.                                             
+           SELECT EXT2-FILE ASSIGN TO UR-S-EXT2ELM
+              ACCESS IS SEQUENTIAL.
+           SELECT EXT3-FILE ASSIGN TO UR-S-EXT3PKG
+              ACCESS IS SEQUENTIAL.
            SELECT WORK-FILE ASSIGN TO UR-S-WORKELM                              
               ACCESS IS SEQUENTIAL.                                             
-           SELECT SORTED-FILE ASSIGN TO UR-S-SORTELM                            
-              ACCESS IS SEQUENTIAL.                                             
-           SELECT SORT-FILE ASSIGN TO UR-S-SORTFILE.                            
-       I-O-CONTROL.                                                             
-           APPLY WRITE-ONLY ON EXT1-FILE, EXT2-FILE.                            
+           SELECT SORTED-FILE ASSIGN TO UR-S-SORTELM
+              ACCESS IS SEQUENTIAL.
+           SELECT EXCP-FILE ASSIGN TO UR-S-EXCPCRD
+              ACCESS IS SEQUENTIAL.
+           SELECT EXTR-FILE ASSIGN TO UR-S-CCIDEXTR
+              ACCESS IS SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO UR-S-RESTCKP
+              ACCESS IS SEQUENTIAL.
+           SELECT HIST-WORK-FILE ASSIGN TO UR-S-HISTWRK
+              ACCESS IS SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO UR-S-CCIDHIST
+              ACCESS IS SEQUENTIAL.
+           SELECT PRIOR-FILE ASSIGN TO UR-S-CCIDPRIR
+              ACCESS IS SEQUENTIAL.
+           SELECT SORT-FILE ASSIGN TO UR-S-SORTFILE.
+           SELECT HIST-SORT-FILE ASSIGN TO UR-S-HSRTFILE.
+       I-O-CONTROL.
+           APPLY WRITE-ONLY ON EXT1-FILE, EXT2-FILE, EXT3-FILE.
       *                                                                         
        DATA DIVISION.                                                           
       *                                                                         
@@ -51,8 +66,11 @@
                 10  INCARD-TOENV         PIC X(8).                              
                 10  INCARD-TOSTG-ID      PIC X.                                 
                 10  INCARD-TOELEMENT     PIC X(10).                             
-                10  INCARD-INCBASE       PIC X(1).                              
-                10  FILLER               PIC X(10).                             
+                10  INCARD-INCBASE       PIC X(1).
+                10  INCARD-FROM-DATE     PIC X(4).
+                10  INCARD-TO-DATE       PIC X(4).
+                10  INCARD-GROUP-BY      PIC X(1).
+                10  FILLER               PIC X(1).
       *                                                                         
        FD  EXT1-FILE                                                            
            BLOCK CONTAINS 0 RECORDS                                             
@@ -64,19 +82,55 @@
            BLOCK CONTAINS 0 RECORDS                                             
            RECORDING MODE IS V                                                  
            LABEL RECORDS ARE OMITTED.                                           
-       01  AEELM-RS-DATA                 PIC X(4092).                           
-      *                                                                         
+       01  AEELM-RS-DATA                 PIC X(4092).
+      *
+       FD  EXT3-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS V
+           LABEL RECORDS ARE OMITTED.
+       01  APACK-RS-DATA                 PIC X(4092).
+      *
        FD  WORK-FILE                                                            
            RECORDING MODE IS F                                                  
            LABEL RECORDS ARE OMITTED.                                           
-       01  WORK-DATA                     PIC X(119).                            
+       01  WORK-DATA                     PIC X(127).
       *                                                                         
        FD  SORTED-FILE                                                          
            RECORDING MODE IS F                                                  
            LABEL RECORDS ARE OMITTED.                                           
-       01  SORTED-DATA                   PIC X(119).                            
-      *                                                                         
-       SD  SORT-FILE                                                            
+       01  SORTED-DATA                   PIC X(127).
+      *
+       FD  EXCP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  EXCP-DATA                     PIC X(50).
+      *
+       FD  EXTR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  EXTR-DATA                     PIC X(131).
+      *
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RESTART-DATA                  PIC X(85).
+      *
+       FD  HIST-WORK-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  HIST-WORK-DATA                PIC X(55).
+      *
+       FD  HISTORY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  HISTORY-DATA                  PIC X(55).
+      *
+       FD  PRIOR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  PRIOR-DATA                    PIC X(55).
+      *
+       SD  SORT-FILE
            DATA RECORD IS SORT-DATA.                                            
        01  SORT-DATA.                                                           
            05  SORT-KEY.                                                        
@@ -91,9 +145,22 @@
            05  SORT-USER        PIC X(8).                                       
            05  SORT-DATE        PIC X(7).                                       
            05  SORT-TIME        PIC X(5).                                       
-           05  SORT-VV          PIC X(2).                                       
-           05  SORT-LL          PIC X(2).                                       
-      *                                                                         
+           05  SORT-VV          PIC X(2).
+           05  SORT-LL          PIC X(2).
+           05  SORT-SIGNOUT-USER PIC X(8).
+      *
+       SD  HIST-SORT-FILE
+           DATA RECORD IS HIST-SORT-RECORD.
+       01  HIST-SORT-RECORD.
+           05  HSRT-KEY.
+               10  HSRT-CCID    PIC X(12).
+               10  HSRT-ELEMENT PIC X(10).
+               10  HSRT-TYPE    PIC X(8).
+           05  HSRT-ENVIRON     PIC X(8).
+           05  HSRT-SID         PIC X.
+           05  HSRT-SYSTEM      PIC X(8).
+           05  HSRT-SUBSYS      PIC X(8).
+      *
        FD  OUTPUT-REPORT                                                        
            RECORDING MODE IS F                                                  
            LABEL RECORDS ARE OMITTED.                                           
@@ -111,19 +178,59 @@
            88  EXT1-CLOSE       VALUE ZERO.                                     
            88  EXT1-OPEN        VALUE 1.                                        
            SKIP1                                                                
-       01  WORK-FILE-STATUS              PIC 9            VALUE ZERO.           
-           88  WORK-CLOSE       VALUE ZERO.                                     
-           88  WORK-OPEN        VALUE 1.                                        
-           SKIP1                                                                
-       01  API-CALL-TYPE                 PIC 9            VALUE ZERO.           
+       01  WORK-FILE-STATUS              PIC 9            VALUE ZERO.
+           88  WORK-CLOSE       VALUE ZERO.
+           88  WORK-OPEN        VALUE 1.
+           SKIP1
+       01  EXCP-FILE-STATUS              PIC 9            VALUE ZERO.
+           88  EXCP-CLOSE       VALUE ZERO.
+           88  EXCP-OPEN        VALUE 1.
+           SKIP1
+       01  EXTR-FILE-STATUS              PIC 9            VALUE ZERO.
+           88  EXTR-CLOSE       VALUE ZERO.
+           88  EXTR-OPEN        VALUE 1.
+           SKIP1
+       01  RESTART-FILE-STATUS           PIC 9            VALUE ZERO.
+           88  RESTART-CLOSE    VALUE ZERO.
+           88  RESTART-OPEN     VALUE 1.
+           SKIP1
+       01  HIST-WORK-FILE-STATUS         PIC 9            VALUE ZERO.
+           88  HIST-WORK-CLOSE  VALUE ZERO.
+           88  HIST-WORK-OPEN   VALUE 1.
+           SKIP1
+       01  HISTORY-FILE-STATUS           PIC 9            VALUE ZERO.
+           88  HISTORY-CLOSE    VALUE ZERO.
+           88  HISTORY-OPEN     VALUE 1.
+           SKIP1
+       01  PRIOR-FILE-STATUS             PIC 9            VALUE ZERO.
+           88  PRIOR-CLOSE      VALUE ZERO.
+           88  PRIOR-OPEN       VALUE 1.
+           SKIP1
+       01  HIST-EOF-SW                   PIC X            VALUE '0'.
+           88  HIST-AT-EOF      VALUE '1'.
+       01  PRIOR-EOF-SW                  PIC X            VALUE '0'.
+           88  PRIOR-AT-EOF     VALUE '1'.
+           SKIP1
+       01  API-CALL-TYPE                 PIC 9            VALUE ZERO.
            88 REQUEST-CALL      VALUE ZERO.                                     
            88 SHUTDOWN-ONLY     VALUE 1.                                        
            SKIP1                                                                
-       01  API-CALL-STATUS                PIC 9            VALUE ZERO.          
-           88  CALL-OK          VALUE ZERO.                                     
-           88  NO-ELEMENTS      VALUE 1.                                        
-           88  CALL-ERROR       VALUE 2.                                        
-           SKIP1                                                                
+       01  API-CALL-STATUS                PIC 9            VALUE ZERO.
+           88  CALL-OK          VALUE ZERO.
+           88  NO-ELEMENTS      VALUE 1.
+           88  CALL-ERROR       VALUE 2.
+           SKIP1
+      *
+      *     HOLDS THE CARD-LEVEL API-CALL-STATUS WHILE A PACKAGE
+      *     INQUIRY (WHICH SHARES THE SAME API-CALL-STATUS SWITCH) IS
+      *     IN PROGRESS, SO A PACKAGE-INQUIRY FAILURE CAN'T BE
+      *     MISTAKEN BY MAIN-LOOP FOR A FAILURE OF THE CARD ITSELF.
+      *
+       01  WS-SAVE-API-CALL-STATUS        PIC 9            VALUE ZERO.
+       01  WS-PKG-CALL-STATUS             PIC 9            VALUE ZERO.
+           88  PKG-CALL-OK      VALUE ZERO.
+           88  PKG-CALL-ERROR   VALUE 2.
+           SKIP1
        01  API-STATUS                     PIC 9            VALUE ZERO.          
            88  API-ACTIVE       VALUE 1.                                        
            SKIP1                                                                
@@ -131,10 +238,50 @@
            88  WS-PRINT-SPEC    VALUE 1.                                        
            88  WS-PRINT-DETAIL  VALUE 2.                                        
            SKIP1                                                                
-       01  WS-HDRPRT-SW                   PIC 9            VALUE ZERO.          
-           88  WS-PRINT-SUBHDR  VALUE 1.                                        
-           SKIP1                                                                
-       01  WS-CONSTANTS.                                                        
+       01  WS-HDRPRT-SW                   PIC 9            VALUE ZERO.
+           88  WS-PRINT-SUBHDR  VALUE 1.
+           SKIP1
+      *
+      *     RESTART CONTROLS.  WS-CARD-SEQ COUNTS CONTROL CARDS AS
+      *     THEY ARE READ.  WHEN A RESTART SEQUENCE NUMBER IS PASSED
+      *     IN VIA THE PARM FIELD, CARDS AT OR BEFORE THAT NUMBER ARE
+      *     BYPASSED RATHER THAN REPROCESSED.
+      *
+       01  WS-CARD-SEQ                   PIC 9(4) COMP    VALUE ZERO.
+       01  WS-RESTART-SEQ                PIC 9(4)         VALUE ZERO.
+       01  WS-RESTART-SW                 PIC X            VALUE '0'.
+           88  WS-RESTART-ACTIVE  VALUE '1'.
+           SKIP1
+      *
+      *     TABLE ACCUMULATING PER-CCID ELEMENT COUNTS AND DISTINCT
+      *     SYSTEM/SUBSYSTEM COMBINATIONS FOR THE SUMMARY TOTALS
+      *     PAGE.  BUILT ACROSS ALL CONTROL CARDS IN THE RUN.
+      *
+       01  WS-GRAND-TOTAL                PIC 9(6) COMP-3 VALUE ZERO.
+           SKIP1
+      *
+      *     SET THE FIRST TIME THE CCID TABLE OR A CCID'S SYS/SUBSYS
+      *     TABLE FILLS, SO THE OVERFLOW IS DIAGNOSED ONCE INSTEAD OF
+      *     ON EVERY SUBSEQUENT DETAIL LINE.
+      *
+       01  WS-CCID-TAB-OVFL-SW           PIC X            VALUE '0'.
+           88  WS-CCID-TAB-OVFL  VALUE '1'.
+       01  WS-SS-TAB-OVFL-SW             PIC X            VALUE '0'.
+           88  WS-SS-TAB-OVFL    VALUE '1'.
+           SKIP1
+       01  WS-CCID-TOTAL-CNT             PIC 9(4) COMP VALUE ZERO.
+       01  WS-CCID-TOTALS.
+           05  WS-CCID-TOT-ENTRY OCCURS 300 TIMES
+                       INDEXED BY WS-CCID-IDX.
+               10  TOT-CCID         PIC X(12).
+               10  TOT-ELEM-COUNT   PIC 9(6) COMP-3.
+               10  TOT-SS-COUNT     PIC 9(4) COMP-3.
+               10  TOT-SS-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-SS-IDX.
+                   15  TOT-SS-SYSTEM    PIC X(8).
+                   15  TOT-SS-SUBSYS    PIC X(8).
+           SKIP1
+       01  WS-CONSTANTS.
       *                                                                         
       *                FOR  SPL4-SEARCH.                                        
            05  WS-NONE          PIC X(20)  VALUE 'CURRENT LOCATION'.            
@@ -142,12 +289,31 @@
            05  WS-RANGE         PIC X(20)  VALUE 'LOCATION RANGE'.              
            05  WS-ALL           PIC X(20)  VALUE 'ALL MAPPED LOCATIONS'.        
            05  WS-NEXT          PIC X(20)  VALUE 'NEXT LOCATIONS'.              
-           05  WS-NOBASE        PIC X(20)  VALUE 'DO NOT INCLUDE BASE'.         
-           05  WS-INBASE        PIC X(20)  VALUE 'INCLUDE BASE LEVEL'.          
+           05  WS-NOBASE        PIC X(20)  VALUE 'DO NOT INCLUDE BASE'.
+           05  WS-INBASE        PIC X(20)  VALUE 'INCLUDE BASE LEVEL'.
+      *
+      *                FOR  SPL9-GROUP-BY.
+           05  WS-GRPCCID       PIC X(20)  VALUE 'CCID'.
+           05  WS-GRPSYSSUB     PIC X(20)  VALUE 'SYSTEM/SUBSYSTEM'.
            05  SAVE-SW          PIC X VALUE '0'.                                
            05  WS-SAVE-VV       PIC XX.                                         
            05  WS-SAVE-LL       PIC XX.                                         
-           05  WS-SAVE-CCID     PIC X(12).                                      
+           05  WS-SAVE-CCID     PIC X(12).
+           05  WS-SAVE-SIGNOUT  PIC X(8).
+           05  WS-DATE-SW       PIC X      VALUE '1'.
+               88  WS-DATE-IN-RANGE  VALUE '1'.
+           05  WS-BASE-DATE-SW  PIC X      VALUE '0'.
+               88  WS-BASE-DATE-IN-RANGE VALUE '1'.
+           05  WS-LAST-HIST-CCID    PIC X(12) VALUE ALL 'X'.
+           05  WS-LAST-HIST-ELEMENT PIC X(10) VALUE ALL 'X'.
+           05  WS-LAST-HIST-TYPE    PIC X(8)  VALUE ALL 'X'.
+           05  WS-NEXT-EOF-SW   PIC X      VALUE '0'.
+               88  WS-NEXT-IS-EOF        VALUE '1'.
+           05  WS-GENFAIL-SW    PIC X      VALUE '0'.
+               88  WS-GENFAIL-THIS-LEVEL  VALUE '1'.
+           05  WS-GENFAIL-COMMENT PIC X(40) VALUE SPACES.
+           05  WS-GROUP-SW      PIC X      VALUE 'C'.
+               88  WS-GROUP-BY-SYS   VALUE 'S'.
       *                                                                         
       *                FOR  SPL5-PATH.                                          
            05  WS-PHYSICAL      PIC X(8)   VALUE 'PHYSICAL'.                    
@@ -175,9 +341,34 @@
            05  HDR2-LINE.                                                       
            10  FILLER           PIC X(8)   VALUE '  CCID: '.                    
            10  FILLER           PIC X      VALUE SPACE.                         
-           10  HDR2-CCID        PIC X(12).                                      
-           10  FILLER           PIC X(111) VALUE SPACES.                        
-           SKIP1                                                                
+           10  HDR2-CCID        PIC X(12).
+           10  FILLER           PIC X(3)   VALUE SPACES.
+           10  FILLER           PIC X(10)  VALUE ' PACKAGE: '.
+           10  HDR2-PKG-ID      PIC X(12).
+           10  FILLER           PIC X      VALUE SPACE.
+           10  FILLER           PIC X(9)   VALUE ' STATUS: '.
+           10  HDR2-PKG-STATUS  PIC X(10).
+           10  FILLER           PIC X      VALUE SPACE.
+           10  FILLER           PIC X(9)   VALUE ' WINDOW: '.
+           10  HDR2-WINDOW-FROM PIC X(7).
+           10  FILLER           PIC X(4)   VALUE ' TO '.
+           10  HDR2-WINDOW-TO   PIC X(7).
+           10  FILLER           PIC X(38)  VALUE SPACES.
+           SKIP1
+      *
+      *     ALTERNATE FORM OF HEADING-2, OVERLAYING THE SAME STORAGE,
+      *     USED WHEN THE CONTROL CARD ASKS FOR THE DETAIL LISTING TO
+      *     BE GROUPED BY SYSTEM/SUBSYSTEM INSTEAD OF BY CCID.
+      *
+       01  HEADING-2S REDEFINES HEADING-2.
+           05  HDR2S-CCONTROL   PIC X.
+           05  HDR2S-LINE.
+           10  HDR2S-LABEL1     PIC X(9).
+           10  HDR2S-SYSTEM     PIC X(8).
+           10  HDR2S-LABEL2     PIC X(9).
+           10  HDR2S-SUBSYS     PIC X(8).
+           10  FILLER           PIC X(98).
+           SKIP1
        01  HEADING-3.                                                           
            05  HDR3-CCONTROL    PIC X      VALUE '0'.                           
            05  HDR3-LINE.                                                       
@@ -191,9 +382,10 @@
            10  FILLER           PIC X(4)   VALUE ' SID'.                        
            10  FILLER           PIC X(9)   VALUE ' SYSTEM'.                     
            10  FILLER           PIC X(9)   VALUE ' SUBSYS'.                     
-           10  FILLER           PIC X(41)  VALUE ' COMMENT'.                    
-           10  FILLER           PIC X(10)  VALUE SPACES.                        
-           SKIP1                                                                
+           10  FILLER           PIC X(41)  VALUE ' COMMENT'.
+           10  FILLER           PIC X      VALUE SPACE.
+           10  FILLER           PIC X(9)   VALUE ' SOUT-BY'.
+           SKIP1
        01  PRINTAREA.                                                           
            05  PRT-CCONTROL     PIC X.                                          
            05  PRT-DATA         PIC X(132).                                     
@@ -264,6 +456,23 @@
            05  SPL8-COMMENT     PIC X(80).                                      
            05  FILLER           PIC X(27)   VALUE SPACES.                       
            SKIP1                                                                
+      *
+      *     ECHOES THE REQUESTED DATE RANGE AND DETAIL GROUPING BACK
+      *     ONTO THE SPEC PAGE, THE SAME AS EVERY OTHER CONTROL-CARD
+      *     OPTION, SO THE AUDIT TRAIL IS COMPLETE FOR A DATE-FILTERED
+      *     OR SYSTEM/SUBSYSTEM-GROUPED RUN.
+      *
+       01  SPECLINE9.
+           05  SPL9-CCONTROL    PIC X      VALUE ' '.
+           05  FILLER           PIC X(9)   VALUE SPACES.
+           05  FILLER           PIC X(11)  VALUE 'DATE RANGE:'.
+           05  SPL9-FROM-DATE   PIC X(4).
+           05  FILLER           PIC X(4)   VALUE ' TO '.
+           05  SPL9-TO-DATE     PIC X(4).
+           05  FILLER           PIC X(9)   VALUE '  GROUP: '.
+           05  SPL9-GROUP-BY    PIC X(20).
+           05  FILLER           PIC X(71)  VALUE SPACES.
+           SKIP1
        01  DETAIL-1.                                                            
            05  DET1-CCONTROL    PIC X      VALUE ' '.                           
            05  FILLER           PIC XX     VALUE SPACES.                        
@@ -289,10 +498,189 @@
            05  FILLER           PIC X      VALUE SPACE.                         
            05  DET1-SUBSYS      PIC X(8).                                       
            05  FILLER           PIC X      VALUE SPACE.                         
-           05  DET1-COMMENT     PIC X(40).                                      
-           05  FILLER           PIC X(10)  VALUE SPACES.                        
-           SKIP1                                                                
-       01  DETAIL-RECORD.                                                       
+           05  DET1-COMMENT     PIC X(40).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET1-SIGNOUT-USER PIC X(8).
+           05  FILLER           PIC X      VALUE SPACES.
+           SKIP1
+       01  HEADING-4.
+           05  HDR4-CCONTROL    PIC X      VALUE ' '.
+           05  HDR4-LINE.
+           10  FILLER           PIC X(45)  VALUE SPACES.
+           10  FILLER           PIC X(30)  VALUE
+                   'CONTROL CARD EXCEPTION LISTING'.
+           10  FILLER           PIC X(57)  VALUE SPACES.
+           SKIP1
+       01  HEADING-5.
+           05  HDR5-CCONTROL    PIC X      VALUE ' '.
+           05  HDR5-LINE.
+           10  FILLER           PIC X(2)   VALUE SPACES.
+           10  FILLER           PIC X(9)   VALUE ' ENVIRON'.
+           10  FILLER           PIC X(9)   VALUE ' SYSTEM'.
+           10  FILLER           PIC X(9)   VALUE ' SUBSYS'.
+           10  FILLER           PIC X(12)  VALUE ' ELEMENT'.
+           10  FILLER           PIC X(9)   VALUE ' TYPE'.
+           10  FILLER           PIC X(9)   VALUE ' RTNCODE'.
+           10  FILLER           PIC X(9)   VALUE ' REASON'.
+           10  FILLER           PIC X(64)  VALUE SPACES.
+           SKIP1
+       01  DETAIL-2.
+           05  DET2-CCONTROL    PIC X      VALUE ' '.
+           05  FILLER           PIC XX     VALUE SPACES.
+           05  DET2-ENVIRON     PIC X(8).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET2-SYSTEM      PIC X(8).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET2-SUBSYS      PIC X(8).
+           05  FILLER           PIC X(2)   VALUE SPACES.
+           05  DET2-ELEMENT     PIC X(10).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET2-TYPE        PIC X(8).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET2-RTNCODE     PIC ZZZ9.
+           05  FILLER           PIC X(5)   VALUE SPACES.
+           05  DET2-REASON      PIC ZZZ9.
+           05  FILLER           PIC X(69)  VALUE SPACES.
+           SKIP1
+       01  EXCP-RECORD.
+           05  EXCR-ENVIRON     PIC X(8).
+           05  EXCR-SYSTEM      PIC X(8).
+           05  EXCR-SUBSYS      PIC X(8).
+           05  EXCR-ELEMENT     PIC X(10).
+           05  EXCR-TYPE        PIC X(8).
+           05  EXCR-RTNCODE     PIC 9(4).
+           05  EXCR-REASON      PIC 9(4).
+           SKIP1
+      *
+      *     COMMA-DELIMITED EXTRACT RECORD WRITTEN TO EXTR-FILE, ONE
+      *     PER DETAIL LINE, SO THE SAME INFORMATION ON THE PRINTED
+      *     REPORT CAN BE LOADED INTO OTHER SYSTEMS.
+      *
+       01  EXTR-RECORD.
+           05  EXTR-CCID        PIC X(12).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-ELEMENT     PIC X(10).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-TYPE        PIC X(8).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-ENVIRON     PIC X(8).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-SID         PIC X(1).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-SYSTEM      PIC X(8).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-SUBSYS      PIC X(8).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-USER        PIC X(8).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-DATE        PIC X(7).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-TIME        PIC X(5).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-VV          PIC X(2).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-LL          PIC X(2).
+           05  FILLER           PIC X      VALUE ','.
+           05  EXTR-COMMENT     PIC X(40).
+           SKIP1
+      *
+      *     CHECKPOINT RECORD REWRITTEN TO RESTART-FILE AFTER EACH
+      *     CONTROL CARD COMPLETES, SO OPERATIONS CAN RE-SUBMIT THE
+      *     JOB WITH A RESTART PARM IF THE RUN ABENDS PARTWAY THROUGH.
+      *
+       01  RESTART-RECORD.
+           05  RSTR-CARD-SEQ    PIC 9(4).
+           05  RSTR-CARD-IMAGE  PIC X(81).
+           SKIP1
+      *
+      *     HOLD AREAS FOR THE RUN-OVER-RUN INVENTORY MATCH-MERGE.
+      *     HIST-RECORD IS THIS RUN'S SORTED INVENTORY (HISTORY-FILE);
+      *     PRIOR-RECORD IS THE PRECEDING RUN'S INVENTORY (PRIOR-FILE),
+      *     CARRIED FORWARD BY JCL TO THIS RUN'S PRIOR-FILE DD.
+      *
+       01  HIST-RECORD.
+           05  HIST-KEY.
+               10  HIST-CCID    PIC X(12).
+               10  HIST-ELEMENT PIC X(10).
+               10  HIST-TYPE    PIC X(8).
+           05  HIST-ENVIRON     PIC X(8).
+           05  HIST-SID         PIC X.
+           05  HIST-SYSTEM      PIC X(8).
+           05  HIST-SUBSYS      PIC X(8).
+       01  PRIOR-RECORD.
+           05  PRIOR-KEY.
+               10  PRIOR-CCID    PIC X(12).
+               10  PRIOR-ELEMENT PIC X(10).
+               10  PRIOR-TYPE    PIC X(8).
+           05  PRIOR-ENVIRON     PIC X(8).
+           05  PRIOR-SID         PIC X.
+           05  PRIOR-SYSTEM      PIC X(8).
+           05  PRIOR-SUBSYS      PIC X(8).
+           SKIP1
+       01  HEADING-6.
+           05  HDR6-CCONTROL    PIC X      VALUE ' '.
+           05  HDR6-LINE.
+           10  FILLER           PIC X(45)  VALUE SPACES.
+           10  FILLER           PIC X(19)  VALUE 'CCID SUMMARY TOTALS'.
+           10  FILLER           PIC X(68)  VALUE SPACES.
+           SKIP1
+       01  HEADING-7.
+           05  HDR7-CCONTROL    PIC X      VALUE ' '.
+           05  HDR7-LINE.
+           10  FILLER           PIC X(2)   VALUE SPACES.
+           10  FILLER           PIC X(14)  VALUE ' CCID'.
+           10  FILLER           PIC X(12)  VALUE ' ELEM CNT'.
+           10  FILLER           PIC X(18)  VALUE ' SYS/SUBSYS CNT'.
+           10  FILLER           PIC X(86)  VALUE SPACES.
+           SKIP1
+       01  DETAIL-3.
+           05  DET3-CCONTROL    PIC X      VALUE ' '.
+           05  FILLER           PIC XX     VALUE SPACES.
+           05  DET3-CCID        PIC X(12).
+           05  FILLER           PIC X(3)   VALUE SPACES.
+           05  DET3-ELEM-COUNT  PIC ZZZZZ9.
+           05  FILLER           PIC X(6)   VALUE SPACES.
+           05  DET3-SS-COUNT    PIC ZZZ9.
+           05  FILLER           PIC X(99)  VALUE SPACES.
+           SKIP1
+       01  HEADING-8.
+           05  HDR8-CCONTROL    PIC X      VALUE ' '.
+           05  HDR8-LINE.
+           10  FILLER           PIC X(40)  VALUE SPACES.
+           10  FILLER           PIC X(29)  VALUE
+                   'INVENTORY CHANGES SINCE LAST'.
+           10  FILLER           PIC X(4)   VALUE ' RUN'.
+           10  FILLER           PIC X(59)  VALUE SPACES.
+           SKIP1
+       01  HEADING-9.
+           05  HDR9-CCONTROL    PIC X      VALUE ' '.
+           05  HDR9-LINE.
+           10  FILLER           PIC X(2)   VALUE SPACES.
+           10  FILLER           PIC X(11)  VALUE ' STATUS'.
+           10  FILLER           PIC X(14)  VALUE ' CCID'.
+           10  FILLER           PIC X(12)  VALUE ' ELEMENT'.
+           10  FILLER           PIC X(9)   VALUE ' TYPE'.
+           10  FILLER           PIC X(9)   VALUE ' SYSTEM'.
+           10  FILLER           PIC X(9)   VALUE ' SUBSYS'.
+           10  FILLER           PIC X(66)  VALUE SPACES.
+           SKIP1
+       01  DETAIL-4.
+           05  DET4-CCONTROL    PIC X      VALUE ' '.
+           05  FILLER           PIC XX     VALUE SPACES.
+           05  DET4-STATUS      PIC X(11).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET4-CCID        PIC X(12).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET4-ELEMENT     PIC X(10).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET4-TYPE        PIC X(8).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET4-SYSTEM      PIC X(8).
+           05  FILLER           PIC X      VALUE SPACE.
+           05  DET4-SUBSYS      PIC X(8).
+           05  FILLER           PIC X(68)  VALUE SPACES.
+           SKIP1
+       01  DETAIL-RECORD.
            05  DETR-KEY.                                                        
                10  DETR-CCID    PIC X(12).                                      
                10  DETR-ELEMENT PIC X(10).                                      
@@ -305,8 +693,9 @@
            05  DETR-USER        PIC X(8).                                       
            05  DETR-DATE        PIC X(7).                                       
            05  DETR-TIME        PIC X(5).                                       
-           05  DETR-VV          PIC X(2).                                       
-           05  DETR-LL          PIC X(2).                                       
+           05  DETR-VV          PIC X(2).
+           05  DETR-LL          PIC X(2).
+           05  DETR-SIGNOUT-USER PIC X(8).
        01  SAVE-DETAIL-RECORD   PIC X(132).                                     
            SKIP1                                                                
        01  WS-REQUEST                    PIC X(4092).                           
@@ -342,42 +731,83 @@
                    15  FILLER            PIC X.                                 
                    15  EC-LVL-COMMENT    PIC X(40).                             
                    15  FILLER            PIC X(927).                            
-           SKIP2                                                                
-       COPY ECHALELM.                                                           
-           SKIP2                                                                
-      *                                                                         
-       PROCEDURE DIVISION.                                                      
-       MAIN-LINE.                                                               
-           OPEN INPUT  INPUT-FILE.                                              
-           OPEN OUTPUT OUTPUT-REPORT.                                           
-       MAIN-LOOP.                                                               
+               10  AEELM-RS-EC-SOUT-REC REDEFINES AEELM-RS-RECDAREA.
+                   15  FILLER            PIC X(6).
+                   15  EC-SOUT-LIT       PIC X(13).
+                   15  FILLER            PIC X.
+                   15  EC-SOUT-USER      PIC X(8).
+                   15  FILLER            PIC X(4064).
+           SKIP2
+       COPY ECHALELM.
+           SKIP2
+       COPY ECHAPKG.
+           SKIP2
+      *
+      *     PARM AREA.  AN OPTIONAL RESTART SEQUENCE NUMBER MAY BE
+      *     PASSED IN THE EXEC STATEMENT PARM, RIGHT-JUSTIFIED AND
+      *     ZERO-FILLED, E.G. PARM='0012' TO RESTART AFTER THE 12TH
+      *     CONTROL CARD.
+      *
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN      PIC S9(4) COMP.
+           05  LS-PARM-TEXT     PIC X(4).
+      *
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LINE.
+           OPEN INPUT  INPUT-FILE.
+           OPEN OUTPUT OUTPUT-REPORT.
+           OPEN OUTPUT EXCP-FILE.
+           MOVE 1 TO EXCP-FILE-STATUS.
+           OPEN OUTPUT EXTR-FILE.
+           MOVE 1 TO EXTR-FILE-STATUS.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE 1 TO RESTART-FILE-STATUS.
+           OPEN OUTPUT HIST-WORK-FILE.
+           MOVE 1 TO HIST-WORK-FILE-STATUS.
+           IF LS-PARM-LEN > ZERO
+              MOVE LS-PARM-TEXT TO WS-RESTART-SEQ
+              MOVE '1'          TO WS-RESTART-SW.
+       MAIN-LOOP.
            PERFORM A1000-PROCESS-INPUT THRU                                     
                    A1009-EXIT.                                                  
            IF INCARD-ALL-DONE                                                   
                GO TO MAIN-EXIT.                                                 
-           PERFORM A1010-GET-ELEMENT-LIST THRU                                  
-                   A1019-EXIT.                                                  
-           IF NO-ELEMENTS OR CALL-ERROR                                         
-               GO TO MAIN-EXIT.                                                 
-           PERFORM A1020-PROCESS-ELEMENT-LIST THRU                              
-                   A1029-EXIT.                                                  
-           IF CALL-ERROR                                                        
-               GO TO MAIN-EXIT.                                                 
-           GO TO MAIN-LOOP.                                                     
-       MAIN-EXIT.                                                               
+           PERFORM A1010-GET-ELEMENT-LIST THRU
+                   A1019-EXIT.
+           IF NO-ELEMENTS OR CALL-ERROR
+               PERFORM B1080-LOG-REJECTED-CARD THRU
+                       B1089-EXIT
+               PERFORM B1085-UPDATE-CHECKPOINT THRU
+                       B1085-EXIT
+               GO TO MAIN-LOOP.
+           PERFORM A1020-PROCESS-ELEMENT-LIST THRU
+                   A1029-EXIT.
+           IF CALL-ERROR
+               PERFORM B1080-LOG-REJECTED-CARD THRU
+                       B1089-EXIT.
+           PERFORM B1085-UPDATE-CHECKPOINT THRU
+                   B1085-EXIT.
+           GO TO MAIN-LOOP.
+       MAIN-EXIT.
            PERFORM A1030-TERMINATION THRU                                       
                    A1039-EXIT.                                                  
            STOP RUN.                                                            
        EJECT                                                                    
-       A1000-PROCESS-INPUT.                                                     
-           READ INPUT-FILE AT END GO TO A1000-EOF.                              
-           PERFORM B1000-WRITE-SPECIFICATION THRU                               
-                   B1009-EXIT.                                                  
-           IF INCARD-COMMENT = '*'                                              
-              GO TO A1000-PROCESS-INPUT.                                        
-           MOVE +60 TO WS-LINECNT.                                              
-           GO TO A1009-EXIT.                                                    
-       A1000-EOF.                                                               
+       A1000-PROCESS-INPUT.
+           READ INPUT-FILE AT END GO TO A1000-EOF.
+           IF INCARD-COMMENT = '*'
+              PERFORM B1000-WRITE-SPECIFICATION THRU
+                      B1009-EXIT
+              GO TO A1000-PROCESS-INPUT.
+           ADD 1 TO WS-CARD-SEQ.
+           IF WS-RESTART-ACTIVE AND WS-CARD-SEQ NOT > WS-RESTART-SEQ
+              GO TO A1000-PROCESS-INPUT.
+           PERFORM B1000-WRITE-SPECIFICATION THRU
+                   B1009-EXIT.
+           MOVE +60 TO WS-LINECNT.
+           GO TO A1009-EXIT.
+       A1000-EOF.
             MOVE 1 TO INCARD-STATUS.                                            
        A1009-EXIT.                                                              
             EXIT.                                                               
@@ -393,12 +823,13 @@
        A1019-EXIT.                                                              
             EXIT.                                                               
             SKIP2                                                               
-       A1020-PROCESS-ELEMENT-LIST.                                              
-            OPEN INPUT  EXT1-FILE.                                              
-            MOVE 1 TO EXT1-FILE-STATUS.                                         
-            OPEN OUTPUT WORK-FILE.                                              
-            MOVE 1 TO WORK-FILE-STATUS.                                         
-      *                                                                         
+       A1020-PROCESS-ELEMENT-LIST.
+            OPEN INPUT  EXT1-FILE.
+            MOVE 1 TO EXT1-FILE-STATUS.
+            OPEN OUTPUT WORK-FILE.
+            MOVE 1 TO WORK-FILE-STATUS.
+            MOVE INCARD-GROUP-BY TO WS-GROUP-SW.
+      *
        A1020-LOOP.                                                              
             READ EXT1-FILE INTO ALELM-RS                                        
                   AT END GO TO A1020-EOF.                                       
@@ -409,24 +840,46 @@
                     B1049-EXIT.                                                 
             PERFORM C1000-ENDEVOR-CALL THRU                                     
                     C1009-EXIT.                                                 
-            IF CALL-ERROR                                                       
-               GO TO A1029-EXIT.                                                
-            PERFORM B1050-PROCESS-ELEMENT THRU                                  
-                    B1059-EXIT.                                                 
-            GO TO A1020-LOOP.                                                   
-      *                                                                         
-       A1020-EOF.                                                               
-            MOVE 0 TO WORK-FILE-STATUS.                                         
-            CLOSE WORK-FILE.                                                    
-            CLOSE EXT1-FILE.                                                    
-            MOVE 0 TO EXT1-FILE-STATUS.                                         
-      *                                                                         
-            SORT SORT-FILE                                                      
-                ASCENDING KEY SORT-KEY                                          
-                WITH DUPLICATES IN ORDER                                        
-                USING WORK-FILE                                                 
-                GIVING SORTED-FILE.                                             
-      *                                                                         
+            IF CALL-ERROR
+               GO TO A1020-CALL-ERROR.
+            PERFORM B1050-PROCESS-ELEMENT THRU
+                    B1059-EXIT.
+            GO TO A1020-LOOP.
+      *
+      *     A BROWSE-CALL ERROR MID-LIST SKIPS THE SORT/DETAIL-REPORT
+      *     STEPS, BUT MUST STILL CLOSE EXT1-FILE/WORK-FILE SO THE
+      *     NEXT CONTROL CARD'S A1020-PROCESS-ELEMENT-LIST CAN OPEN
+      *     THEM AGAIN; OTHERWISE THE NEXT CARD'S OPEN FAILS BECAUSE
+      *     THESE FILES ARE STILL OPEN FROM THIS ONE.
+      *
+       A1020-CALL-ERROR.
+            MOVE 0 TO WORK-FILE-STATUS.
+            CLOSE WORK-FILE.
+            CLOSE EXT1-FILE.
+            MOVE 0 TO EXT1-FILE-STATUS.
+            GO TO A1029-EXIT.
+      *
+       A1020-EOF.
+            MOVE 0 TO WORK-FILE-STATUS.
+            CLOSE WORK-FILE.
+            CLOSE EXT1-FILE.
+            MOVE 0 TO EXT1-FILE-STATUS.
+      *
+            IF WS-GROUP-BY-SYS
+               SORT SORT-FILE
+                   ASCENDING KEY SORT-SYSTEM SORT-SUBSYS SORT-ELEMENT
+                                 SORT-TYPE SORT-ENVIRON SORT-SID
+                                 SORT-CCID
+                   WITH DUPLICATES IN ORDER
+                   USING WORK-FILE
+                   GIVING SORTED-FILE
+            ELSE
+               SORT SORT-FILE
+                   ASCENDING KEY SORT-KEY
+                   WITH DUPLICATES IN ORDER
+                   USING WORK-FILE
+                   GIVING SORTED-FILE.
+      *
             PERFORM B1060-DETAIL-REPORT THRU                                    
                     B1069-EXIT.                                                 
        A1029-EXIT.                                                              
@@ -439,12 +892,32 @@
                MOVE 1 TO API-CALL-TYPE                                          
                PERFORM C1000-ENDEVOR-CALL THRU                                  
                        C1009-EXIT.                                              
-            CLOSE INPUT-FILE.                                                   
-            CLOSE OUTPUT-REPORT.                                                
-            IF EXT1-OPEN                                                        
-               CLOSE EXT1-FILE.                                                 
-            IF WORK-OPEN                                                        
-               CLOSE WORK-FILE.                                                 
+            CLOSE INPUT-FILE.
+            CLOSE EXCP-FILE.
+            MOVE 0 TO EXCP-FILE-STATUS.
+            CLOSE EXTR-FILE.
+            MOVE 0 TO EXTR-FILE-STATUS.
+            IF RESTART-OPEN
+               CLOSE RESTART-FILE
+               MOVE 0 TO RESTART-FILE-STATUS.
+            MOVE 0 TO HIST-WORK-FILE-STATUS.
+            CLOSE HIST-WORK-FILE.
+            SORT HIST-SORT-FILE
+                ASCENDING KEY HSRT-KEY
+                WITH DUPLICATES IN ORDER
+                USING HIST-WORK-FILE
+                GIVING HISTORY-FILE.
+            PERFORM B1100-CCID-SUMMARY-REPORT THRU
+                    B1109-EXIT.
+            PERFORM B1090-EXCEPTION-REPORT THRU
+                    B1099-EXIT.
+            PERFORM B1110-INVENTORY-DIFF-REPORT THRU
+                    B1119-EXIT.
+            CLOSE OUTPUT-REPORT.
+            IF EXT1-OPEN
+               CLOSE EXT1-FILE.
+            IF WORK-OPEN
+               CLOSE WORK-FILE.
        A1039-EXIT.                                                              
             EXIT.                                                               
             SKIP2                                                               
@@ -504,10 +977,19 @@
                MOVE WS-NOBASE    TO SPL7-BASE                                   
             ELSE                                                                
                MOVE WS-INBASE    TO SPL7-BASE.                                  
-            MOVE SPECLINE7 TO PRINTAREA.                                        
-            PERFORM W1000-WRITE THRU                                            
-                    W1009-EXIT.                                                 
-       B1009-EXIT.                                                              
+            MOVE SPECLINE7 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            MOVE INCARD-FROM-DATE TO SPL9-FROM-DATE.
+            MOVE INCARD-TO-DATE   TO SPL9-TO-DATE.
+            IF INCARD-GROUP-BY = 'S'
+               MOVE WS-GRPSYSSUB  TO SPL9-GROUP-BY
+            ELSE
+               MOVE WS-GRPCCID    TO SPL9-GROUP-BY.
+            MOVE SPECLINE9 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+       B1009-EXIT.
             EXIT.                                                               
             SKIP2                                                               
        B1010-LIST-AACTL-BLOCK.                                                  
@@ -579,25 +1061,29 @@
       *     FOUND ELEMENT HAS SIGNOUT INFORMATION, THE VV.LL INFO               
       *     WILL NOT BE FOUND ON LINE 16, BUT ON LINE 18.                       
       *                                                                         
-       B1050-PROCESS-ELEMENT.                                                   
-            OPEN INPUT  EXT2-FILE.                                              
-            MOVE '0'    TO SAVE-SW.                                             
-            MOVE SPACES TO WS-SAVE-CCID.                                        
-       B1050-PRIME.                                                             
-            READ EXT2-FILE INTO AEELM-RS                                        
-                  AT END GO TO B1050-EOF.                                       
-      *     DISPLAY '1 ' AEELM-RS-EC-LVL-REC(1:80).                             
-            IF EC-LVL-P1 IS NOT = ' ' OR                                        
-            EC-LVL-P1 IS = '*' OR                                               
-            EC-LVL-P1 IS = '-'                                                  
-               GO TO B1050-PRIME.                                               
-            IF EC-LVL-P2 IS = '+'                                               
-               GO TO B1050-PRIME.                                               
-            IF EC-LVL-V1 = '0' OR '1' OR '2' OR '3' OR '4'                      
-                        OR '5' OR '6' OR '7' OR '8' OR '9'                      
-              NEXT SENTENCE                                                     
-            ELSE                                                                
-              GO TO B1050-PRIME.                                                
+       B1050-PROCESS-ELEMENT.
+            OPEN INPUT  EXT2-FILE.
+            MOVE '0'    TO SAVE-SW.
+            MOVE SPACES TO WS-SAVE-CCID.
+            MOVE SPACES TO WS-SAVE-SIGNOUT.
+       B1050-PRIME.
+            READ EXT2-FILE INTO AEELM-RS
+                  AT END GO TO B1050-EOF.
+      *     DISPLAY '1 ' AEELM-RS-EC-LVL-REC(1:80).
+            IF EC-LVL-P1 IS NOT = ' ' OR
+            EC-LVL-P1 IS = '*' OR
+            EC-LVL-P1 IS = '-'
+               GO TO B1050-PRIME.
+            IF EC-LVL-P2 IS = '+'
+               GO TO B1050-PRIME.
+            IF EC-LVL-V1 = '0' OR '1' OR '2' OR '3' OR '4'
+                        OR '5' OR '6' OR '7' OR '8' OR '9'
+              NEXT SENTENCE
+            ELSE
+              IF EC-SOUT-LIT = 'SIGNED OUT TO'
+                 MOVE EC-SOUT-USER TO WS-SAVE-SIGNOUT
+              END-IF
+              GO TO B1050-PRIME.
       *                                                                         
       *     WE SHOULD BE AT THE BASE LEVEL FOR THE ELEMENT WHEN                 
       *     WE FALL INTO THE LOOP..                                             
@@ -617,56 +1103,162 @@
             MOVE EC-LVL-TIME         TO DETR-TIME.                              
             MOVE EC-LVL-VV           TO DETR-VV.                                
             MOVE EC-LVL-LL           TO DETR-LL.                                
-            MOVE EC-LVL-VV           TO WS-SAVE-VV.                             
-            MOVE EC-LVL-LL           TO WS-SAVE-LL.                             
-      *     DISPLAY 'B1050-LOOP WRITE'.                                         
-            IF INCARD-INCBASE = 'N' AND                                         
-                  SAVE-SW     = '0'                                             
-                  MOVE '1'   TO SAVE-SW                                         
-                  MOVE DETAIL-RECORD TO SAVE-DETAIL-RECORD                      
-            ELSE                                                                
-                  MOVE '2'   TO SAVE-SW                                         
-                  WRITE WORK-DATA FROM DETAIL-RECORD.                           
-                                                                                
-            READ EXT2-FILE INTO AEELM-RS                                        
-                  AT END GO TO B1050-EOF.                                       
-      *     DISPLAY '2 ' AEELM-RS-EC-LVL-REC(1:80).                             
-      *                                                                         
-      *     REPORT GENERATE CCID IF IT'S NOT EQUAL TO CURRENT CCID              
-      *                                                                         
-            IF  EC-LVL-CCID NOT = WS-SAVE-CCID                                  
-               IF AEELM-RS-EC-LVL-REC (1:9) = 'GENERATE'                        
-                  MOVE WS-SAVE-VV TO EC-LVL-VV                                  
-                  MOVE WS-SAVE-LL TO EC-LVL-LL                                  
-                  GO TO B1050-EOF.                                              
-            IF EC-LVL-P1 IS NOT = ' ' OR                                        
-            EC-LVL-P1 IS = '*' OR                                               
-            EC-LVL-P1 IS = '-'                                                  
-               GO TO B1050-EOF.                                                 
-            IF EC-LVL-P2 IS = '+'                                               
-               GO TO B1050-EOF.                                                 
-            IF EC-LVL-V1 = '0' OR '1' OR '2' OR '3' OR '4'                      
-                        OR '5' OR '6' OR '7' OR '8' OR '9'                      
-              GO TO B1050-LOOP.                                                 
-       B1050-EOF.                                                               
-      *     DISPLAY 'B1050-EOF'.                                                
-            IF SAVE-SW     = '1'                                                
-               WRITE WORK-DATA FROM SAVE-DETAIL-RECORD.                         
-            CLOSE EXT2-FILE.                                                    
-       B1059-EXIT.                                                              
-            EXIT.                                                               
-            SKIP2                                                               
-       B1060-DETAIL-REPORT.                                                     
-            OPEN INPUT  SORTED-FILE.                                            
-            MOVE 2 TO WS-PRINT-SW.                                              
-       B1060-LOOP.                                                              
-            READ SORTED-FILE INTO DETAIL-RECORD                                 
-                  AT END GO TO B1060-EOF.                                       
-            MOVE 0 TO WS-HDRPRT-SW.                                             
-            IF DETR-CCID IS NOT = HDR2-CCID                                     
-               MOVE DETR-CCID    TO HDR2-CCID                                   
-               MOVE 1            TO WS-HDRPRT-SW.                               
-            MOVE DETR-ELEMENT    TO DET1-ELEMENT.                               
+            MOVE EC-LVL-VV           TO WS-SAVE-VV.
+            MOVE EC-LVL-LL           TO WS-SAVE-LL.
+            MOVE WS-SAVE-SIGNOUT     TO DETR-SIGNOUT-USER.
+            PERFORM B1055-CHECK-DATE-RANGE THRU
+                    B1055-EXIT.
+      *
+      *     PEEK AT THE NEXT LEVEL BEFORE DECIDING WHETHER TO WRITE
+      *     THIS ONE, SO A GENERATE-MID-CHAIN BREAK DISCOVERED BY THE
+      *     PEEK CAN STILL BE FLAGGED ON THE RECORD ABOUT TO BE
+      *     WRITTEN FOR THE LAST LEVEL ACTUALLY FOUND.
+      *
+            PERFORM B1051-PEEK-NEXT-LEVEL THRU
+                    B1051-EXIT.
+            IF WS-GENFAIL-THIS-LEVEL
+               PERFORM B1056-FLAG-GENFAIL THRU
+                       B1056-EXIT.
+      *     DISPLAY 'B1050-LOOP WRITE'.
+      *
+      *     WHETHER A LEVEL IS HELD BACK AS THE BASE LEVEL (SAVE-SW
+      *     GOING FROM '0' TO '1') MUST NOT DEPEND ON WS-DATE-IN-
+      *     RANGE -- OTHERWISE A BASE LEVEL EXCLUDED BY THE DATE
+      *     RANGE LEAVES SAVE-SW AT '0' AND THE NEXT, GENUINELY
+      *     IN-RANGE LEVEL GETS MISTAKEN FOR THE BASE LEVEL AND HELD
+      *     BACK INSTEAD OF WRITTEN.  SO THE BASE-LEVEL BOOKKEEPING
+      *     ALWAYS RUNS; ONLY THE ACTUAL WRITE (OR THE SAVE OF THE
+      *     BASE LEVEL'S CONTENT) IS GATED BY THE DATE RANGE.
+      *
+            IF INCARD-INCBASE = 'N' AND
+                  SAVE-SW     = '0'
+                  MOVE '1'   TO SAVE-SW
+                  MOVE WS-DATE-SW TO WS-BASE-DATE-SW
+                  IF WS-DATE-IN-RANGE
+                     MOVE DETAIL-RECORD TO SAVE-DETAIL-RECORD
+                  END-IF
+            ELSE
+                  MOVE '2'   TO SAVE-SW
+                  IF WS-DATE-IN-RANGE
+                     WRITE WORK-DATA FROM DETAIL-RECORD
+                  END-IF
+            END-IF.
+            IF WS-NEXT-IS-EOF
+               GO TO B1050-EOF.
+            GO TO B1050-LOOP.
+       B1050-EOF.
+      *     DISPLAY 'B1050-EOF'.
+            IF SAVE-SW     = '1' AND WS-BASE-DATE-IN-RANGE
+               WRITE WORK-DATA FROM SAVE-DETAIL-RECORD.
+            CLOSE EXT2-FILE.
+       B1059-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     READS ONE LEVEL AHEAD OF THE RECORD CURRENTLY BEING BUILT
+      *     AND CLASSIFIES WHAT IT FOUND, WITHOUT BRANCHING ITSELF, SO
+      *     THE CALLER CAN STILL FLAG AND WRITE THE CURRENT RECORD
+      *     BEFORE MOVING ON.  WS-NEXT-IS-EOF MEANS NO FURTHER VALID
+      *     LEVEL FOLLOWS (NORMAL END, A TRAILER LINE, OR A GENERATE
+      *     MID-CHAIN BREAK); WS-GENFAIL-THIS-LEVEL MEANS THE CHAIN
+      *     WAS SPECIFICALLY CUT SHORT BY A GENERATE STEP RATHER THAN
+      *     ENDING NORMALLY.
+      *
+       B1051-PEEK-NEXT-LEVEL.
+            MOVE '0' TO WS-NEXT-EOF-SW.
+            MOVE '0' TO WS-GENFAIL-SW.
+            READ EXT2-FILE INTO AEELM-RS
+                  AT END
+                     MOVE '1' TO WS-NEXT-EOF-SW
+                     GO TO B1051-EXIT.
+      *     DISPLAY '2 ' AEELM-RS-EC-LVL-REC(1:80).
+      *
+      *     REPORT GENERATE CCID IF IT'S NOT EQUAL TO CURRENT CCID
+      *
+            IF  EC-LVL-CCID NOT = WS-SAVE-CCID
+               IF AEELM-RS-EC-LVL-REC (1:9) = 'GENERATE'
+                  MOVE WS-SAVE-VV TO EC-LVL-VV
+                  MOVE WS-SAVE-LL TO EC-LVL-LL
+                  MOVE '1'        TO WS-GENFAIL-SW
+                  MOVE '1'        TO WS-NEXT-EOF-SW
+                  GO TO B1051-EXIT.
+            IF EC-LVL-P1 IS NOT = ' ' OR
+            EC-LVL-P1 IS = '*' OR
+            EC-LVL-P1 IS = '-'
+               MOVE '1' TO WS-NEXT-EOF-SW
+               GO TO B1051-EXIT.
+            IF EC-LVL-P2 IS = '+'
+               MOVE '1' TO WS-NEXT-EOF-SW
+               GO TO B1051-EXIT.
+            IF EC-LVL-V1 = '0' OR '1' OR '2' OR '3' OR '4'
+                        OR '5' OR '6' OR '7' OR '8' OR '9'
+              NEXT SENTENCE
+            ELSE
+              MOVE '1' TO WS-NEXT-EOF-SW.
+       B1051-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     PREFIXES THE DETAIL RECORD'S COMMENT FIELD TO CALL OUT
+      *     THAT LEVEL HISTORY PROCESSING FOR THIS ELEMENT WAS CUT
+      *     SHORT BY A GENERATE STEP, SO THE LAST LEVEL SHOWN ISN'T
+      *     MISTAKEN FOR THE ELEMENT'S TRUE CURRENT LEVEL.
+      *
+       B1056-FLAG-GENFAIL.
+            MOVE DETR-COMMENT           TO WS-GENFAIL-COMMENT.
+            MOVE '*GENFAIL* '           TO DETR-COMMENT (1:10).
+            MOVE WS-GENFAIL-COMMENT (1:30) TO DETR-COMMENT (11:30).
+       B1056-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     COMPARES THE ELEMENT'S LEVEL DATE AGAINST THE FROM/TO
+      *     DATE RANGE ENTERED ON THE CONTROL CARD.  EITHER BOUND
+      *     LEFT BLANK ON THE CARD MEANS THAT SIDE OF THE RANGE IS
+      *     OPEN.  EC-LVL-DATE CARRIES A 5-DIGIT YYDDD JULIAN DATE IN
+      *     ITS FIRST 5 POSITIONS; THE CONTROL CARD ONLY HAS ROOM FOR
+      *     A 4-DIGIT YDDD FORM (LAST DIGIT OF THE YEAR PLUS THE
+      *     3-DIGIT DAY OF YEAR), SO THE COMPARISON DROPS THE TENS-OF-
+      *     YEARS DIGIT AND IS GOOD TO WITHIN A DECADE.
+      *
+       B1055-CHECK-DATE-RANGE.
+            MOVE '1' TO WS-DATE-SW.
+            IF INCARD-FROM-DATE NOT = SPACES
+               IF EC-LVL-DATE (2:4) < INCARD-FROM-DATE
+                  MOVE '0' TO WS-DATE-SW.
+            IF INCARD-TO-DATE NOT = SPACES
+               IF EC-LVL-DATE (2:4) > INCARD-TO-DATE
+                  MOVE '0' TO WS-DATE-SW.
+       B1055-EXIT.
+            EXIT.
+            SKIP2
+       B1060-DETAIL-REPORT.
+            OPEN INPUT  SORTED-FILE.
+            MOVE 2 TO WS-PRINT-SW.
+            IF WS-GROUP-BY-SYS
+               MOVE SPACES      TO HDR2S-LINE
+               MOVE ' SYSTEM: ' TO HDR2S-LABEL1
+               MOVE ' SUBSYS: ' TO HDR2S-LABEL2.
+       B1060-LOOP.
+            READ SORTED-FILE INTO DETAIL-RECORD
+                  AT END GO TO B1060-EOF.
+            MOVE 0 TO WS-HDRPRT-SW.
+            IF WS-GROUP-BY-SYS
+               IF DETR-SYSTEM NOT = HDR2S-SYSTEM OR
+                  DETR-SUBSYS NOT = HDR2S-SUBSYS
+                  MOVE DETR-SYSTEM  TO HDR2S-SYSTEM
+                  MOVE DETR-SUBSYS  TO HDR2S-SUBSYS
+                  MOVE 1            TO WS-HDRPRT-SW
+               END-IF
+            ELSE
+               IF DETR-CCID IS NOT = HDR2-CCID
+                  MOVE DETR-CCID    TO HDR2-CCID
+                  MOVE 1            TO WS-HDRPRT-SW
+                  PERFORM B1065-PKG-INQUIRY THRU
+                          B1065-EXIT
+               END-IF
+            END-IF.
+            MOVE DETR-ELEMENT    TO DET1-ELEMENT.
             MOVE DETR-TYPE       TO DET1-TYPE.                                  
             MOVE DETR-ENVIRON    TO DET1-ENVIRON.                               
             MOVE DETR-SID        TO DET1-SID.                                   
@@ -676,18 +1268,182 @@
             MOVE DETR-USER       TO DET1-USER.                                  
             MOVE DETR-DATE       TO DET1-DATE.                                  
             MOVE DETR-TIME       TO DET1-TIME.                                  
-            MOVE DETR-VV         TO DET1-VV.                                    
-            MOVE DETR-LL         TO DET1-LL.                                    
-            MOVE DETAIL-1        TO PRINTAREA.                                  
-            PERFORM W1000-WRITE THRU                                            
-                    W1009-EXIT.                                                 
-            GO TO B1060-LOOP.                                                   
-       B1060-EOF.                                                               
-            CLOSE SORTED-FILE.                                                  
-       B1069-EXIT.                                                              
-            EXIT.                                                               
-            SKIP2                                                               
-       B1070-AACTL-SHUTDOWN-BLOCK.                                              
+            MOVE DETR-VV         TO DET1-VV.
+            MOVE DETR-LL         TO DET1-LL.
+            MOVE DETR-SIGNOUT-USER TO DET1-SIGNOUT-USER.
+            MOVE DETAIL-1        TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            MOVE DETR-CCID       TO EXTR-CCID.
+            MOVE DETR-ELEMENT    TO EXTR-ELEMENT.
+            MOVE DETR-TYPE       TO EXTR-TYPE.
+            MOVE DETR-ENVIRON    TO EXTR-ENVIRON.
+            MOVE DETR-SID        TO EXTR-SID.
+            MOVE DETR-SYSTEM     TO EXTR-SYSTEM.
+            MOVE DETR-SUBSYS     TO EXTR-SUBSYS.
+            MOVE DETR-USER       TO EXTR-USER.
+            MOVE DETR-DATE       TO EXTR-DATE.
+            MOVE DETR-TIME       TO EXTR-TIME.
+            MOVE DETR-VV         TO EXTR-VV.
+            MOVE DETR-LL         TO EXTR-LL.
+            MOVE DETR-COMMENT    TO EXTR-COMMENT.
+            WRITE EXTR-DATA FROM EXTR-RECORD.
+            MOVE DETR-CCID       TO HIST-CCID.
+            MOVE DETR-ELEMENT    TO HIST-ELEMENT.
+            MOVE DETR-TYPE       TO HIST-TYPE.
+            MOVE DETR-ENVIRON    TO HIST-ENVIRON.
+            MOVE DETR-SID        TO HIST-SID.
+            MOVE DETR-SYSTEM     TO HIST-SYSTEM.
+            MOVE DETR-SUBSYS     TO HIST-SUBSYS.
+      *
+      *     SORTED-FILE HAS ONE DETAIL-RECORD PER LEVEL, SO AN
+      *     ELEMENT WITH SEVERAL LEVELS PASSES THROUGH B1060-LOOP
+      *     SEVERAL TIMES WITH AN IDENTICAL CCID/ELEMENT/TYPE.
+      *     HISTORY-FILE IS KEYED ON CCID/ELEMENT/TYPE ONLY, SO ONLY
+      *     THE FIRST LEVEL SEEN FOR EACH ELEMENT IS WRITTEN -- OTHER-
+      *     WISE B1110-INVENTORY-DIFF-REPORT'S ONE-RECORD-AT-A-TIME
+      *     MATCH-MERGE MISREADS A LEVEL-COUNT DIFFERENCE BETWEEN
+      *     RUNS AS AN APPEARED/DISAPPEARED ELEMENT.
+      *
+            IF HIST-CCID NOT = WS-LAST-HIST-CCID OR
+               HIST-ELEMENT NOT = WS-LAST-HIST-ELEMENT OR
+               HIST-TYPE NOT = WS-LAST-HIST-TYPE
+               WRITE HIST-WORK-DATA FROM HIST-RECORD
+               MOVE HIST-CCID    TO WS-LAST-HIST-CCID
+               MOVE HIST-ELEMENT TO WS-LAST-HIST-ELEMENT
+               MOVE HIST-TYPE    TO WS-LAST-HIST-TYPE
+            END-IF.
+            PERFORM B1063-ACCUM-TOTALS THRU
+                    B1063-EXIT.
+            GO TO B1060-LOOP.
+       B1060-EOF.
+            CLOSE SORTED-FILE.
+       B1069-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     ACCUMULATES, FOR THE CCID SUMMARY TOTALS PAGE, THE
+      *     ELEMENT COUNT AND THE DISTINCT SYSTEM/SUBSYSTEM
+      *     COMBINATIONS SEEN UNDER EACH CCID ACROSS THE WHOLE RUN.
+      *
+       B1063-ACCUM-TOTALS.
+            ADD 1 TO WS-GRAND-TOTAL.
+            SET WS-CCID-IDX TO 1.
+            SEARCH WS-CCID-TOT-ENTRY
+               AT END
+                  IF WS-CCID-TOTAL-CNT < 300
+                     ADD 1 TO WS-CCID-TOTAL-CNT
+                     SET WS-CCID-IDX TO WS-CCID-TOTAL-CNT
+                     MOVE DETR-CCID   TO TOT-CCID (WS-CCID-IDX)
+                     MOVE 1           TO TOT-ELEM-COUNT (WS-CCID-IDX)
+                     MOVE 1           TO TOT-SS-COUNT (WS-CCID-IDX)
+                     MOVE DETR-SYSTEM TO TOT-SS-SYSTEM (WS-CCID-IDX 1)
+                     MOVE DETR-SUBSYS TO TOT-SS-SUBSYS (WS-CCID-IDX 1)
+                  ELSE
+                     IF NOT WS-CCID-TAB-OVFL
+                        MOVE '1' TO WS-CCID-TAB-OVFL-SW
+                        DISPLAY 'CCIDRPT1 - CCID SUMMARY TABLE FULL AT '
+                                '300 CCIDS - GRAND TOTAL WILL NOT '
+                                'MATCH THE PRINTED SUMMARY ROWS'
+                     END-IF
+                  END-IF
+               WHEN TOT-CCID (WS-CCID-IDX) = DETR-CCID
+                  ADD 1 TO TOT-ELEM-COUNT (WS-CCID-IDX)
+                  PERFORM B1064-ACCUM-SYS-SUBSYS THRU
+                          B1064-EXIT
+            END-SEARCH.
+       B1063-EXIT.
+            EXIT.
+            SKIP2
+       B1064-ACCUM-SYS-SUBSYS.
+            SET WS-SS-IDX TO 1.
+            SEARCH TOT-SS-ENTRY
+               AT END
+                  IF TOT-SS-COUNT (WS-CCID-IDX) < 50
+                     ADD 1 TO TOT-SS-COUNT (WS-CCID-IDX)
+                     SET WS-SS-IDX TO TOT-SS-COUNT (WS-CCID-IDX)
+                     MOVE DETR-SYSTEM TO
+                          TOT-SS-SYSTEM (WS-CCID-IDX WS-SS-IDX)
+                     MOVE DETR-SUBSYS TO
+                          TOT-SS-SUBSYS (WS-CCID-IDX WS-SS-IDX)
+                  ELSE
+                     IF NOT WS-SS-TAB-OVFL
+                        MOVE '1' TO WS-SS-TAB-OVFL-SW
+                        DISPLAY 'CCIDRPT1 - SYS/SUBSYS TABLE FULL AT '
+                                '50 FOR CCID=' TOT-CCID (WS-CCID-IDX)
+                                ' - SYS/SUBSYS CNT WILL UNDERCOUNT'
+                     END-IF
+                  END-IF
+               WHEN TOT-SS-SYSTEM (WS-CCID-IDX WS-SS-IDX) = DETR-SYSTEM
+                AND TOT-SS-SUBSYS (WS-CCID-IDX WS-SS-IDX) = DETR-SUBSYS
+                  CONTINUE
+            END-SEARCH.
+       B1064-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     CALLS THE API A SECOND TIME, FOR THE PACKAGE THAT LAST
+      *     ACTED ON THE CCID, SO ITS STATUS CAN BE PRINTED ALONGSIDE
+      *     THE CCID ON HEADING-2.  ONLY MEANINGFUL WHEN THE DETAIL
+      *     LISTING IS GROUPED BY CCID -- PACKAGE STATUS HAS NO SINGLE
+      *     VALUE TO SHOW WHEN THE HEADING IS KEYED BY SYSTEM/SUBSYS.
+      *
+       B1065-PKG-INQUIRY.
+            MOVE API-CALL-STATUS TO WS-SAVE-API-CALL-STATUS.
+            PERFORM B1066-PKG-AACTL-BLOCK THRU
+                    B1066-EXIT.
+            PERFORM B1067-APACK-BLOCK THRU
+                    B1067-EXIT.
+            PERFORM C1000-ENDEVOR-CALL THRU
+                    C1009-EXIT.
+            MOVE API-CALL-STATUS  TO WS-PKG-CALL-STATUS.
+            MOVE WS-SAVE-API-CALL-STATUS TO API-CALL-STATUS.
+            MOVE SPACES TO HDR2-PKG-ID.
+            MOVE SPACES TO HDR2-PKG-STATUS.
+            MOVE SPACES TO HDR2-WINDOW-FROM.
+            MOVE SPACES TO HDR2-WINDOW-TO.
+            IF PKG-CALL-OK
+               OPEN INPUT EXT3-FILE
+               READ EXT3-FILE INTO APACK-RS
+                     AT END CONTINUE
+               NOT AT END
+                     MOVE APACK-RS-PACKAGE-ID  TO HDR2-PKG-ID
+                     MOVE APACK-RS-STATUS      TO HDR2-PKG-STATUS
+                     MOVE APACK-RS-WINDOW-FROM TO HDR2-WINDOW-FROM
+                     MOVE APACK-RS-WINDOW-TO   TO HDR2-WINDOW-TO
+               END-READ
+               CLOSE EXT3-FILE
+            ELSE
+               DISPLAY 'CCIDRPT1 - PACKAGE INQUIRY FAILED - CCID='
+                       HDR2-CCID ' RTNCODE=' AACTL-RTNCODE
+                       ' REASON=' AACTL-REASON
+               MOVE 'API ERROR' TO HDR2-PKG-STATUS.
+       B1065-EXIT.
+            EXIT.
+            SKIP2
+       B1066-PKG-AACTL-BLOCK.
+            MOVE ZEROS      TO AACTL-RTNCODE.
+            MOVE ZEROS      TO AACTL-REASON.
+            MOVE ZEROS      TO AACTL-SELECTED.
+            MOVE ZEROS      TO AACTL-RETURNED.
+            MOVE 'N'        TO AACTL-SHUTDOWN.
+            MOVE 'MSG3FILE' TO AACTL-MSG-DDN.
+            MOVE 'EXT3PKG ' TO AACTL-LIST-DDN.
+            MOVE SPACES     TO AACTL-HI-MSGID.
+       B1066-EXIT.
+            EXIT.
+            SKIP2
+       B1067-APACK-BLOCK.
+            MOVE HDR2-CCID         TO APACK-RQ-CCID.
+      *
+            MOVE SPACES            TO APACK-RS.
+      *
+            MOVE APACK-RQ          TO WS-REQUEST.
+            MOVE APACK-RS          TO WS-RESPONSE.
+       B1067-EXIT.
+            EXIT.
+            SKIP2
+       B1070-AACTL-SHUTDOWN-BLOCK.
             MOVE ZEROS      TO AACTL-RTNCODE.                                   
             MOVE ZEROS      TO AACTL-REASON.                                    
             MOVE ZEROS      TO AACTL-SELECTED.                                  
@@ -696,9 +1452,205 @@
             MOVE 'MSG3FILE' TO AACTL-MSG-DDN.                                   
             MOVE SPACES     TO AACTL-LIST-DDN.                                  
             MOVE SPACES     TO AACTL-HI-MSGID.                                  
-       B1079-EXIT.                                                              
-            EXIT.                                                               
-       C1000-ENDEVOR-CALL.                                                      
+       B1079-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     A CONTROL CARD THAT CAME BACK FROM THE API WITH NO
+      *     ELEMENTS OR AN OUTRIGHT ERROR IS LOGGED AND BYPASSED SO
+      *     THE REMAINING CARDS IN INPUT-FILE STILL GET PROCESSED.
+      *
+       B1080-LOG-REJECTED-CARD.
+            DISPLAY 'CCIDRPT1 - CONTROL CARD REJECTED - ENV='
+                    INCARD-ENV ' SYSTEM=' INCARD-SYSTEM
+                    ' SUBSYS=' INCARD-SUBSYS.
+            DISPLAY 'CCIDRPT1 - ELEMENT=' INCARD-ELEMENT
+                    ' TYPE=' INCARD-TYPE ' RTNCODE=' AACTL-RTNCODE
+                    ' REASON=' AACTL-REASON.
+            MOVE INCARD-ENV     TO EXCR-ENVIRON.
+            MOVE INCARD-SYSTEM  TO EXCR-SYSTEM.
+            MOVE INCARD-SUBSYS  TO EXCR-SUBSYS.
+            MOVE INCARD-ELEMENT TO EXCR-ELEMENT.
+            MOVE INCARD-TYPE    TO EXCR-TYPE.
+            MOVE AACTL-RTNCODE  TO EXCR-RTNCODE.
+            MOVE AACTL-REASON   TO EXCR-REASON.
+            WRITE EXCP-DATA FROM EXCP-RECORD.
+       B1089-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     REWRITES THE CHECKPOINT FILE WITH THE CARD JUST COMPLETED
+      *     SO A SUBSEQUENT RESTART RUN KNOWS HOW FAR THIS RUN GOT.
+      *
+       B1085-UPDATE-CHECKPOINT.
+            MOVE WS-CARD-SEQ    TO RSTR-CARD-SEQ.
+            MOVE INCARD         TO RSTR-CARD-IMAGE.
+            CLOSE RESTART-FILE.
+            OPEN OUTPUT RESTART-FILE.
+            WRITE RESTART-DATA FROM RESTART-RECORD.
+       B1085-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     PRINTS A TRAILING SECTION LISTING EVERY CONTROL CARD
+      *     THAT WAS BYPASSED DUE TO NO-ELEMENTS OR AN API ERROR, SO
+      *     OPERATIONS CAN SEE WHAT NEEDS TO BE FIXED WITHOUT HAVING
+      *     TO RERUN WITH A TRACE TURNED ON.
+      *
+       B1090-EXCEPTION-REPORT.
+            MOVE 1     TO WS-PRINT-SW.
+            MOVE +60   TO WS-LINECNT.
+            MOVE HEADING-4 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            MOVE HEADING-5 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            OPEN INPUT EXCP-FILE.
+       B1090-LOOP.
+            READ EXCP-FILE INTO EXCP-RECORD
+                  AT END GO TO B1090-EOF.
+            MOVE EXCR-ENVIRON  TO DET2-ENVIRON.
+            MOVE EXCR-SYSTEM   TO DET2-SYSTEM.
+            MOVE EXCR-SUBSYS   TO DET2-SUBSYS.
+            MOVE EXCR-ELEMENT  TO DET2-ELEMENT.
+            MOVE EXCR-TYPE     TO DET2-TYPE.
+            MOVE EXCR-RTNCODE  TO DET2-RTNCODE.
+            MOVE EXCR-REASON   TO DET2-REASON.
+            MOVE DETAIL-2      TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            GO TO B1090-LOOP.
+       B1090-EOF.
+            CLOSE EXCP-FILE.
+       B1099-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     PRINTS A SUMMARY TOTALS PAGE SHOWING, FOR EACH CCID SEEN
+      *     DURING THE RUN, THE NUMBER OF ELEMENTS LISTED AND THE
+      *     NUMBER OF DISTINCT SYSTEM/SUBSYSTEM COMBINATIONS THOSE
+      *     ELEMENTS CAME FROM, FOLLOWED BY A RUN GRAND TOTAL.
+      *
+       B1100-CCID-SUMMARY-REPORT.
+            MOVE 1     TO WS-PRINT-SW.
+            MOVE +60   TO WS-LINECNT.
+            MOVE HEADING-6 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            MOVE HEADING-7 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            IF WS-CCID-TOTAL-CNT = ZERO
+               GO TO B1109-EXIT.
+            SET WS-CCID-IDX TO 1.
+       B1100-LOOP.
+            MOVE TOT-CCID (WS-CCID-IDX)       TO DET3-CCID.
+            MOVE TOT-ELEM-COUNT (WS-CCID-IDX) TO DET3-ELEM-COUNT.
+            MOVE TOT-SS-COUNT (WS-CCID-IDX)   TO DET3-SS-COUNT.
+            MOVE DETAIL-3 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            SET WS-CCID-IDX UP BY 1.
+            IF WS-CCID-IDX > WS-CCID-TOTAL-CNT
+               GO TO B1100-TOTAL.
+            GO TO B1100-LOOP.
+       B1100-TOTAL.
+            MOVE 'GRAND TOTAL'    TO DET3-CCID.
+            MOVE WS-GRAND-TOTAL   TO DET3-ELEM-COUNT.
+            MOVE ZERO             TO DET3-SS-COUNT.
+            MOVE DETAIL-3 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+       B1109-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     MATCH-MERGES THIS RUN'S SORTED INVENTORY (HISTORY-FILE)
+      *     AGAINST THE PRECEDING RUN'S INVENTORY (PRIOR-FILE), BOTH
+      *     IN CCID/ELEMENT/TYPE SEQUENCE, AND PRINTS A TRAILING
+      *     SECTION FLAGGING EVERY COMBINATION THAT APPEARED OR
+      *     DISAPPEARED SINCE THE LAST RUN.
+      *
+       B1110-INVENTORY-DIFF-REPORT.
+            MOVE 1     TO WS-PRINT-SW.
+            MOVE +60   TO WS-LINECNT.
+            MOVE HEADING-8 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            MOVE HEADING-9 TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+            OPEN INPUT HISTORY-FILE.
+            OPEN INPUT PRIOR-FILE.
+            MOVE '0' TO HIST-EOF-SW.
+            MOVE '0' TO PRIOR-EOF-SW.
+            READ HISTORY-FILE INTO HIST-RECORD
+                  AT END MOVE '1' TO HIST-EOF-SW.
+            READ PRIOR-FILE INTO PRIOR-RECORD
+                  AT END MOVE '1' TO PRIOR-EOF-SW.
+       B1110-LOOP.
+            IF HIST-AT-EOF AND PRIOR-AT-EOF
+               GO TO B1110-EOF.
+            IF PRIOR-AT-EOF OR
+                  (NOT HIST-AT-EOF AND HIST-KEY < PRIOR-KEY)
+               PERFORM B1113-APPEARED THRU
+                       B1113-EXIT
+               READ HISTORY-FILE INTO HIST-RECORD
+                     AT END MOVE '1' TO HIST-EOF-SW
+               GO TO B1110-LOOP.
+            IF HIST-AT-EOF OR HIST-KEY > PRIOR-KEY
+               PERFORM B1114-DISAPPEARED THRU
+                       B1114-EXIT
+               READ PRIOR-FILE INTO PRIOR-RECORD
+                     AT END MOVE '1' TO PRIOR-EOF-SW
+               GO TO B1110-LOOP.
+            READ HISTORY-FILE INTO HIST-RECORD
+                  AT END MOVE '1' TO HIST-EOF-SW.
+            READ PRIOR-FILE INTO PRIOR-RECORD
+                  AT END MOVE '1' TO PRIOR-EOF-SW.
+            GO TO B1110-LOOP.
+       B1110-EOF.
+            CLOSE HISTORY-FILE.
+            CLOSE PRIOR-FILE.
+       B1119-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     A CCID/ELEMENT/TYPE PRESENT IN THIS RUN'S INVENTORY BUT
+      *     NOT IN THE PRIOR RUN'S.
+      *
+       B1113-APPEARED.
+            MOVE 'APPEARED'    TO DET4-STATUS.
+            MOVE HIST-CCID     TO DET4-CCID.
+            MOVE HIST-ELEMENT  TO DET4-ELEMENT.
+            MOVE HIST-TYPE     TO DET4-TYPE.
+            MOVE HIST-SYSTEM   TO DET4-SYSTEM.
+            MOVE HIST-SUBSYS   TO DET4-SUBSYS.
+            MOVE DETAIL-4      TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+       B1113-EXIT.
+            EXIT.
+            SKIP2
+      *
+      *     A CCID/ELEMENT/TYPE PRESENT IN THE PRIOR RUN'S INVENTORY
+      *     BUT NOT IN THIS RUN'S.
+      *
+       B1114-DISAPPEARED.
+            MOVE 'DISAPPEARED' TO DET4-STATUS.
+            MOVE PRIOR-CCID    TO DET4-CCID.
+            MOVE PRIOR-ELEMENT TO DET4-ELEMENT.
+            MOVE PRIOR-TYPE    TO DET4-TYPE.
+            MOVE PRIOR-SYSTEM  TO DET4-SYSTEM.
+            MOVE PRIOR-SUBSYS  TO DET4-SUBSYS.
+            MOVE DETAIL-4      TO PRINTAREA.
+            PERFORM W1000-WRITE THRU
+                    W1009-EXIT.
+       B1114-EXIT.
+            EXIT.
+            SKIP2
+       C1000-ENDEVOR-CALL.
             MOVE 0 TO API-CALL-STATUS.                                          
             IF SHUTDOWN-ONLY                                                    
                CALL EAC-ENDEVOR-APINAME USING AACTL                             
